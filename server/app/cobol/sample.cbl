@@ -2,18 +2,137 @@
        PROGRAM-ID.             sample.
        ENVIRONMENT             DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITLK.
        WORKING-STORAGE         SECTION.
+       01  WS-AUDIT-FILE-STATUS    PIC X(02).
+       01  WS-AUDIT-FILE-OPEN-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN              VALUE 'Y'.
+       01  WS-AUDIT-SEQUENCE-NO    PIC 9(08)   VALUE ZERO.
+       01  WS-AUDIT-WRITE-OK-SWITCH PIC X(01).
+           88  WS-AUDIT-WRITE-OK                VALUE 'Y'.
+       01  WS-AUDIT-FILE-ERROR-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-FILE-ERROR              VALUE 'Y'.
        LINKAGE                 SECTION.
-       01  DATA1               PIC 9(09).
-       01  DATA2               PIC 9(09).
-       01  DATA3               PIC 9(09).
-       01  SUM-DATA            PIC 9(09).
+           COPY SAMPLELK.
        PROCEDURE               DIVISION
-                               USING  DATA1,
-                                      DATA2,
-                                      DATA3,
-                                      SUM-DATA.
+                               USING  SAMPLE-LINKAGE-RECORD.
        MAIN-SECTION.
-           ADD DATA1 DATA2 DATA3 TO SUM-DATA.
-       GOBACK.
+      *    All three operations round to the nearest cent (ROUNDED)
+      *    so this routine is the single source of truth for currency
+      *    arithmetic instead of each caller rounding independently.
+           MOVE ZERO TO SAMPLE-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN OP-ADD
+                   ADD DATA1 DATA2 DATA3 TO SUM-DATA
+                       ROUNDED
+                       ON SIZE ERROR
+                           MOVE 99 TO SAMPLE-RETURN-CODE
+                   END-ADD
+               WHEN OP-SUBTRACT
+                   COMPUTE SUM-DATA ROUNDED = DATA1 - DATA2 - DATA3
+                       ON SIZE ERROR
+                           MOVE 99 TO SAMPLE-RETURN-CODE
+                   END-COMPUTE
+               WHEN OP-MULTIPLY
+      *            A ZERO DATA3 means the caller only supplied two
+      *            factors (amount * rate) -- treat it as an omitted
+      *            third factor (multiply by 1) rather than letting it
+      *            silently zero the whole product.
+                   IF DATA3 = ZERO
+                       COMPUTE SUM-DATA ROUNDED = DATA1 * DATA2
+                           ON SIZE ERROR
+                               MOVE 99 TO SAMPLE-RETURN-CODE
+                       END-COMPUTE
+                   ELSE
+                       COMPUTE SUM-DATA ROUNDED = DATA1 * DATA2 * DATA3
+                           ON SIZE ERROR
+                               MOVE 99 TO SAMPLE-RETURN-CODE
+                       END-COMPUTE
+                   END-IF
+      *    An OPERATION-CODE that is none of the above is a caller
+      *    bug; surface it via SAMPLE-RETURN-CODE instead of silently
+      *    treating the unrecognized code as an add.
+               WHEN OTHER
+                   MOVE 98 TO SAMPLE-RETURN-CODE
+           END-EVALUATE.
+           IF NOT SKIP-AUDIT-WRITE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           GOBACK.
+
+       WRITE-AUDIT-RECORD.
+      *    WS-AUDIT-FILE-ERROR-SWITCH is reset on every call (not just
+      *    latched once) so a transient open failure on one invocation
+      *    does not permanently disable the audit trail for the rest
+      *    of the run unit (sample is called repeatedly by SAMPLEBT
+      *    with no IS INITIAL PROGRAM, so WORKING-STORAGE persists
+      *    across calls). If the file is not yet open, every call
+      *    retries the OPEN until it succeeds.
+           MOVE 'N' TO WS-AUDIT-FILE-ERROR-SWITCH.
+           IF NOT WS-AUDIT-FILE-OPEN
+               OPEN I-O AUDIT-FILE
+      *        Status 05 is a brand-new file being created by this
+      *        OPEN; any other non-zero status is a genuine I-O
+      *        failure (e.g. AUDITLOG not reachable) that must not be
+      *        silently ignored just because WS-AUDIT-FILE-STATUS is
+      *        never otherwise tested.
+               IF WS-AUDIT-FILE-STATUS = "00"
+                       OR WS-AUDIT-FILE-STATUS = "05"
+                   MOVE 'Y' TO WS-AUDIT-FILE-OPEN-SWITCH
+               ELSE
+                   DISPLAY "SAMPLE: AUDIT FILE OPEN FAILED, STATUS="
+                           WS-AUDIT-FILE-STATUS
+                   MOVE 97 TO SAMPLE-RETURN-CODE
+                   MOVE 'Y' TO WS-AUDIT-FILE-ERROR-SWITCH
+               END-IF
+           END-IF.
+           IF NOT WS-AUDIT-FILE-ERROR
+               MOVE CALLER-SESSION-ID      TO AUDIT-CALLER-SESSION-ID
+               MOVE TRANSACTION-ID         TO AUDIT-TRANSACTION-ID
+               MOVE EFFECTIVE-DATE         TO AUDIT-EFFECTIVE-DATE
+               MOVE OPERATION-CODE         TO AUDIT-OPERATION-CODE
+               MOVE DATA1                  TO AUDIT-DATA1
+               MOVE DATA2                  TO AUDIT-DATA2
+               MOVE DATA3                  TO AUDIT-DATA3
+               MOVE SUM-DATA               TO AUDIT-SUM-DATA
+               MOVE SAMPLE-RETURN-CODE     TO AUDIT-RETURN-CODE
+               MOVE 'O'                    TO AUDIT-ENTRY-TYPE
+               MOVE SPACES                 TO AUDIT-ADJUSTS-KEY
+               MOVE SPACES                 TO AUDIT-REASON-CODE
+      *        AUDIT-KEY is timestamp+sequence; a duplicate key (two
+      *        calls landing in the same centisecond) is retried under
+      *        the next sequence number rather than left as an
+      *        unhandled I-O error. Any OTHER (non-key) write error is
+      *        fatal to this audit attempt -- stop retrying instead of
+      *        looping forever against a permanent I-O failure.
+               MOVE 'N' TO WS-AUDIT-WRITE-OK-SWITCH
+               PERFORM UNTIL WS-AUDIT-WRITE-OK
+                   ADD 1 TO WS-AUDIT-SEQUENCE-NO
+                   MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+                   MOVE WS-AUDIT-SEQUENCE-NO  TO AUDIT-SEQUENCE-NO
+                   WRITE AUDIT-RECORD
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE 'Y' TO WS-AUDIT-WRITE-OK-SWITCH
+                   END-WRITE
+                   IF NOT WS-AUDIT-WRITE-OK
+                           AND WS-AUDIT-FILE-STATUS NOT = "00"
+                           AND WS-AUDIT-FILE-STATUS(1:1) NOT = "2"
+                       DISPLAY "SAMPLE: AUDIT FILE WRITE ERROR, STATUS="
+                               WS-AUDIT-FILE-STATUS
+                       MOVE 97 TO SAMPLE-RETURN-CODE
+                       MOVE 'Y' TO WS-AUDIT-WRITE-OK-SWITCH
+                   END-IF
+               END-PERFORM
+           END-IF.
