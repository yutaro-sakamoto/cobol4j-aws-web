@@ -0,0 +1,332 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             SAMPLEBT.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+           SELECT RESULT-FILE       ASSIGN TO "RESULTOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+      *    CHECKPOINT-FILE is read on RESTART before any checkpoint
+      *    may exist yet (job aborted before the first interval) --
+      *    FILE STATUS lets RESTART-FROM-CHECKPOINT detect that and
+      *    start from record 1 instead of the job abending on OPEN.
+           SELECT CHECKPOINT-FILE   ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT EXCEPTION-FILE    ASSIGN TO "EXCEPOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+      *    Scratch copies used on RESTART to truncate RESULT-FILE and
+      *    EXCEPTION-FILE back to the last checkpoint's record counts
+      *    before resuming -- see TRUNCATE-RESULT-FILE and
+      *    TRUNCATE-EXCEPTION-FILE.
+           SELECT RESULT-FILE-TMP    ASSIGN TO "RESULTOT.TMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-TMP-FILE-STATUS.
+           SELECT EXCEPTION-FILE-TMP ASSIGN TO "EXCEPOT.TMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-TMP-FILE-STATUS.
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TX-DATA1            PIC S9(09)V99.
+           05  TX-DATA2            PIC S9(09)V99.
+           05  TX-DATA3            PIC S9(09)V99.
+       01  TRANSACTION-RECORD-ALT REDEFINES TRANSACTION-RECORD.
+           05  TX-RAW-INPUT        PIC X(33).
+       FD  RESULT-FILE.
+           COPY SAMPLEOT.
+       FD  RESULT-FILE-TMP.
+       01  RESULT-RECORD-TMP       PIC X(46).
+       FD  EXCEPTION-FILE-TMP.
+       01  EXCEPTION-RECORD-TMP    PIC X(35).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-RECORD-COUNT    PIC 9(08).
+           05  CHK-RUNNING-TOTAL   PIC S9(09)V99.
+           05  CHK-RECORDS-POSTED  PIC 9(08).
+           05  CHK-RECORDS-REJECTED PIC 9(08).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-RAW-INPUT       PIC X(33).
+           05  EXC-REASON-CODE     PIC X(02).
+               88  EXC-NON-NUMERIC            VALUE 'NN'.
+               88  EXC-SIZE-ERROR             VALUE 'SE'.
+               88  EXC-AUDIT-ERROR            VALUE 'AE'.
+       WORKING-STORAGE         SECTION.
+       01  WS-TRANSACTION-FILE-STATUS   PIC X(02).
+       01  WS-RESULT-FILE-STATUS        PIC X(02).
+       01  WS-CHECKPOINT-FILE-STATUS    PIC X(02).
+       01  WS-EXCEPTION-FILE-STATUS     PIC X(02).
+       01  WS-RESULT-TMP-FILE-STATUS    PIC X(02).
+       01  WS-EXCEPTION-TMP-FILE-STATUS PIC X(02).
+       01  WS-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+       01  WS-CHECKPOINT-EOF-SWITCH PIC X(01)  VALUE 'N'.
+           88  WS-CHECKPOINT-EOF               VALUE 'Y'.
+       01  WS-TRUNC-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+           88  WS-TRUNC-EOF                    VALUE 'Y'.
+       01  WS-TRUNC-COUNT           PIC 9(08)  VALUE ZERO.
+       01  WS-RESULT-FILE-NAME      PIC X(08)  VALUE "RESULTOT".
+       01  WS-RESULT-TMP-FILE-NAME  PIC X(12)  VALUE "RESULTOT.TMP".
+       01  WS-EXCEPTION-FILE-NAME   PIC X(07)  VALUE "EXCEPOT".
+       01  WS-EXCEPTION-TMP-FILE-NAME PIC X(11) VALUE "EXCEPOT.TMP".
+       01  WS-RESTART-PARM         PIC X(08)   VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(04)   VALUE 100.
+       01  WS-RECORDS-READ         PIC 9(08)   VALUE ZERO.
+       01  WS-RECORDS-POSTED       PIC 9(08)   VALUE ZERO.
+       01  WS-RECORDS-REJECTED     PIC 9(08)   VALUE ZERO.
+       01  WS-RUNNING-TOTAL        PIC S9(09)V99 VALUE ZERO.
+       01  WS-RUN-DATE             PIC 9(08)   VALUE ZERO.
+       01  WS-BATCH-RUN-ID         PIC X(04)   VALUE SPACES.
+           COPY SAMPLELK.
+       PROCEDURE               DIVISION.
+       MAIN-SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:4) TO WS-BATCH-RUN-ID.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           IF WS-RESTART-PARM = 'RESTART'
+               PERFORM RESTART-FROM-CHECKPOINT
+               OPEN EXTEND RESULT-FILE
+               IF WS-RESULT-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: RESULT FILE OPEN FAILED, STATUS="
+                           WS-RESULT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: EXCEPTION OPEN FAILED, STATUS="
+                           WS-EXCEPTION-FILE-STATUS
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN INPUT  TRANSACTION-FILE
+               IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: TRANSACTION OPEN FAILED, STATUS="
+                           WS-TRANSACTION-FILE-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT RESULT-FILE
+               IF WS-RESULT-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: RESULT FILE OPEN FAILED, STATUS="
+                           WS-RESULT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT EXCEPTION-FILE
+               IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: EXCEPTION OPEN FAILED, STATUS="
+                           WS-EXCEPTION-FILE-STATUS
+                   STOP RUN
+               END-IF
+      *        A fresh (non-restart) run must not append its
+      *        checkpoints after a prior run's leftover records, or a
+      *        later RESTART would resume from the wrong run's counts.
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: CHECKPOINT OPEN FAILED, STATUS="
+                           WS-CHECKPOINT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           PERFORM READ-TRANSACTION-FILE.
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF.
+           CLOSE TRANSACTION-FILE
+                 RESULT-FILE
+                 EXCEPTION-FILE.
+           PERFORM PRINT-JOB-SUMMARY.
+           GOBACK.
+       RESTART-FROM-CHECKPOINT.
+      *    A RESTART issued before any checkpoint was ever written for
+      *    this run (job aborted before the first WS-CHECKPOINT-
+      *    INTERVAL records) is not an error -- it just means there is
+      *    nothing to resume from, so fall through with
+      *    WS-RECORDS-READ/WS-RUNNING-TOTAL/etc. at their ZERO initial
+      *    values and start from record 1 instead of abending.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CHECKPOINT-EOF-SWITCH
+                       NOT AT END
+                           MOVE CHK-RECORD-COUNT   TO WS-RECORDS-READ
+                           MOVE CHK-RUNNING-TOTAL  TO WS-RUNNING-TOTAL
+                           MOVE CHK-RECORDS-POSTED TO WS-RECORDS-POSTED
+                           MOVE CHK-RECORDS-REJECTED
+                               TO WS-RECORDS-REJECTED
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "SAMPLEBT: NO CHECKPOINT FOUND, STATUS="
+                       WS-CHECKPOINT-FILE-STATUS
+                       " -- RESTARTING FROM RECORD 1"
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLEBT: TRANSACTION OPEN FAILED, STATUS="
+                       WS-TRANSACTION-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM WS-RECORDS-READ TIMES
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM.
+      *    WS-RECORDS-POSTED/WS-RECORDS-REJECTED at the checkpoint are
+      *    exactly the record counts RESULT-FILE/EXCEPTION-FILE held at
+      *    that point (one WRITE per posted or rejected record). Any
+      *    records appended past the checkpoint before the abend must
+      *    be discarded before OPEN EXTEND resumes, or they are posted
+      *    a second time -- the double-counting this checkpoint exists
+      *    to prevent.
+           PERFORM TRUNCATE-RESULT-FILE.
+           PERFORM TRUNCATE-EXCEPTION-FILE.
+       TRUNCATE-RESULT-FILE.
+           MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+           MOVE ZERO TO WS-TRUNC-COUNT.
+           OPEN INPUT RESULT-FILE.
+           IF WS-RESULT-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLEBT: RESULT FILE REOPEN FAILED, STATUS="
+                       WS-RESULT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RESULT-FILE-TMP.
+           IF WS-RESULT-TMP-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLEBT: RESULT TMP FILE OPEN FAILED, STATUS="
+                       WS-RESULT-TMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TRUNC-EOF
+                   OR WS-TRUNC-COUNT = WS-RECORDS-POSTED
+               READ RESULT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+                   NOT AT END
+                       MOVE RESULT-RECORD TO RESULT-RECORD-TMP
+                       WRITE RESULT-RECORD-TMP
+                       ADD 1 TO WS-TRUNC-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE RESULT-FILE.
+           CLOSE RESULT-FILE-TMP.
+           CALL "CBL_DELETE_FILE" USING WS-RESULT-FILE-NAME.
+           CALL "CBL_RENAME_FILE" USING WS-RESULT-TMP-FILE-NAME
+                                        WS-RESULT-FILE-NAME.
+       TRUNCATE-EXCEPTION-FILE.
+           MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+           MOVE ZERO TO WS-TRUNC-COUNT.
+           OPEN INPUT EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLEBT: EXCEPTION FILE REOPEN FAILED, STATUS="
+                       WS-EXCEPTION-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE-TMP.
+           IF WS-EXCEPTION-TMP-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLEBT: EXCEPTION TMP OPEN FAILED, STATUS="
+                       WS-EXCEPTION-TMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-TRUNC-EOF
+                   OR WS-TRUNC-COUNT = WS-RECORDS-REJECTED
+               READ EXCEPTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+                   NOT AT END
+                       MOVE EXCEPTION-RECORD TO EXCEPTION-RECORD-TMP
+                       WRITE EXCEPTION-RECORD-TMP
+                       ADD 1 TO WS-TRUNC-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE EXCEPTION-FILE.
+           CLOSE EXCEPTION-FILE-TMP.
+           CALL "CBL_DELETE_FILE" USING WS-EXCEPTION-FILE-NAME.
+           CALL "CBL_RENAME_FILE" USING WS-EXCEPTION-TMP-FILE-NAME
+                                        WS-EXCEPTION-FILE-NAME.
+       PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-RECORDS-READ.
+           IF TX-DATA1 NOT NUMERIC OR TX-DATA2 NOT NUMERIC
+                                   OR TX-DATA3 NOT NUMERIC
+               MOVE 'NN' TO EXC-REASON-CODE
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM CALL-SAMPLE-AND-POST
+           END-IF.
+           PERFORM WRITE-CHECKPOINT-IF-DUE.
+           PERFORM READ-TRANSACTION-FILE.
+       CALL-SAMPLE-AND-POST.
+           MOVE '1'           TO OPERATION-CODE.
+           MOVE TX-DATA1      TO DATA1.
+           MOVE TX-DATA2      TO DATA2.
+           MOVE TX-DATA3      TO DATA3.
+           MOVE ZERO          TO SUM-DATA.
+           MOVE "SAMPLEBT"    TO CALLER-SESSION-ID.
+           MOVE WS-RUN-DATE   TO EFFECTIVE-DATE.
+      *    Batch-run id (HHMM the job started) + record sequence gives
+      *    every audit row a trace back to the exact input record that
+      *    produced it, even across runs on the same business date.
+           MOVE SPACES TO TRANSACTION-ID.
+           STRING WS-BATCH-RUN-ID DELIMITED BY SIZE
+                  WS-RECORDS-READ  DELIMITED BY SIZE
+                  INTO TRANSACTION-ID.
+           CALL "sample" USING SAMPLE-LINKAGE-RECORD.
+           IF SAMPLE-RETURN-CODE NOT = ZERO
+      *        99 = arithmetic SIZE ERROR and 98 = unrecognized
+      *        OPERATION-CODE are both data-driven rejects; 97 is a
+      *        fatal audit-file I-O failure (an infra problem, not bad
+      *        customer data) and must not be filed under the same
+      *        reason code or it misleads next-morning triage.
+               EVALUATE SAMPLE-RETURN-CODE
+                   WHEN 97
+                       MOVE 'AE' TO EXC-REASON-CODE
+                   WHEN OTHER
+                       MOVE 'SE' TO EXC-REASON-CODE
+               END-EVALUATE
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE DATA1              TO RS-DATA1
+               MOVE DATA2              TO RS-DATA2
+               MOVE DATA3              TO RS-DATA3
+               MOVE SUM-DATA           TO RS-SUM-DATA
+               MOVE SAMPLE-RETURN-CODE TO RS-RETURN-CODE
+               WRITE RESULT-RECORD
+               ADD 1        TO WS-RECORDS-POSTED
+               ADD SUM-DATA TO WS-RUNNING-TOTAL
+           END-IF.
+       WRITE-EXCEPTION-RECORD.
+           MOVE TX-RAW-INPUT TO EXC-RAW-INPUT.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED.
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                   DISPLAY "SAMPLEBT: UNABLE TO OPEN CHECKPOINT FILE, "
+                           "STATUS=" WS-CHECKPOINT-FILE-STATUS
+                   STOP RUN
+               END-IF
+               MOVE WS-RECORDS-READ     TO CHK-RECORD-COUNT
+               MOVE WS-RUNNING-TOTAL    TO CHK-RUNNING-TOTAL
+               MOVE WS-RECORDS-POSTED   TO CHK-RECORDS-POSTED
+               MOVE WS-RECORDS-REJECTED TO CHK-RECORDS-REJECTED
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       READ-TRANSACTION-FILE.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       PRINT-JOB-SUMMARY.
+           DISPLAY "SAMPLEBT JOB SUMMARY".
+           DISPLAY "RECORDS READ     : " WS-RECORDS-READ.
+           DISPLAY "RECORDS POSTED   : " WS-RECORDS-POSTED.
+           DISPLAY "RECORDS REJECTED : " WS-RECORDS-REJECTED.
