@@ -0,0 +1,34 @@
+      *====================================================*
+      * SAMPLELK - linkage record shared by every program  *
+      * that drives the sample calculation routine.        *
+      *====================================================*
+       01  SAMPLE-LINKAGE-RECORD.
+           05  CALLER-SESSION-ID       PIC X(10).
+           05  TRANSACTION-ID          PIC X(12).
+           05  EFFECTIVE-DATE          PIC 9(08).
+           05  OPERATION-CODE          PIC X(01).
+               88  OP-ADD                        VALUE '1'.
+               88  OP-SUBTRACT                   VALUE '2'.
+      *        OP-MULTIPLY multiplies DATA1 * DATA2 * DATA3 (amount *
+      *        rate * factor). For the common two-factor case (amount
+      *        * rate), leave DATA3 at ZERO -- sample.cbl treats a
+      *        ZERO DATA3 as an omitted third factor (multiplies by
+      *        1, not by 0) rather than requiring every caller to know
+      *        to pass 1.00 instead of the usual unused-field ZERO.
+               88  OP-MULTIPLY                   VALUE '3'.
+      *    DATA1/DATA2/DATA3/SUM-DATA carry 2 implied decimal places
+      *    (dollars and cents) over 9 whole digits (max ~9,999,999,999)
+      *    -- the same magnitude the original unsigned PIC 9(09)
+      *    fields supported before decimals were added; sample.cbl is
+      *    the single source of truth for rounding this currency
+      *    arithmetic.
+           05  DATA1                   PIC S9(09)V99.
+           05  DATA2                   PIC S9(09)V99.
+           05  DATA3                   PIC S9(09)V99.
+           05  SUM-DATA                PIC S9(09)V99.
+           05  SAMPLE-RETURN-CODE      PIC 9(02).
+      *    Set to 'Y' by a caller (e.g. SAMPLEADJ) that already owns
+      *    AUDIT-FILE open and writes its own audit record around the
+      *    CALL, so sample does not also open the file or append one.
+           05  SKIP-AUDIT-SWITCH       PIC X(01)   VALUE SPACE.
+               88  SKIP-AUDIT-WRITE             VALUE 'Y'.
