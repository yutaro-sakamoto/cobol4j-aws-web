@@ -0,0 +1,10 @@
+      *====================================================*
+      * SAMPLEOT - batch result record produced by SAMPLEBT *
+      * and read back by the SAMPLERP control report.       *
+      *====================================================*
+       01  RESULT-RECORD.
+           05  RS-DATA1                PIC S9(09)V99.
+           05  RS-DATA2                PIC S9(09)V99.
+           05  RS-DATA3                PIC S9(09)V99.
+           05  RS-SUM-DATA             PIC S9(09)V99.
+           05  RS-RETURN-CODE          PIC 9(02).
