@@ -0,0 +1,25 @@
+      *====================================================*
+      * AUDITLK - audit record for every sample invocation *
+      * shared by sample and anything that must read the   *
+      * audit trail back (e.g. an adjustment program).      *
+      *====================================================*
+       01  AUDIT-RECORD.
+           05  AUDIT-KEY.
+               10  AUDIT-TIMESTAMP         PIC X(21).
+               10  AUDIT-SEQUENCE-NO       PIC 9(08).
+           05  AUDIT-CALLER-SESSION-ID     PIC X(10).
+           05  AUDIT-TRANSACTION-ID        PIC X(12).
+           05  AUDIT-EFFECTIVE-DATE        PIC 9(08).
+           05  AUDIT-OPERATION-CODE        PIC X(01).
+           05  AUDIT-DATA1                 PIC S9(09)V99.
+           05  AUDIT-DATA2                 PIC S9(09)V99.
+           05  AUDIT-DATA3                 PIC S9(09)V99.
+           05  AUDIT-SUM-DATA              PIC S9(09)V99.
+           05  AUDIT-RETURN-CODE           PIC 9(02).
+           05  AUDIT-ENTRY-TYPE            PIC X(01).
+               88  AUDIT-ORIGINAL-ENTRY             VALUE 'O'.
+               88  AUDIT-ADJUSTMENT-ENTRY           VALUE 'A'.
+           05  AUDIT-ADJUSTS-KEY.
+               10  AUDIT-ADJUSTS-TIMESTAMP    PIC X(21).
+               10  AUDIT-ADJUSTS-SEQUENCE-NO  PIC 9(08).
+           05  AUDIT-REASON-CODE           PIC X(04).
