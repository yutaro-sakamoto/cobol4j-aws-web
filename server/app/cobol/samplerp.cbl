@@ -0,0 +1,115 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             SAMPLERP.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE  ASSIGN TO "RESULTOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT REPORT-FILE  ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  RESULT-FILE.
+           COPY SAMPLEOT.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT        PIC 9(08).
+           05  CTL-GRAND-TOTAL         PIC S9(09)V99.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+       WORKING-STORAGE         SECTION.
+       01  WS-RESULT-FILE-STATUS       PIC X(02).
+       01  WS-CONTROL-FILE-STATUS      PIC X(02).
+       01  WS-REPORT-FILE-STATUS       PIC X(02).
+       01  WS-RESULT-EOF-SWITCH        PIC X(01)   VALUE 'N'.
+           88  WS-RESULT-EOF                       VALUE 'Y'.
+       01  WS-ACTUAL-RECORD-COUNT      PIC 9(08)     VALUE ZERO.
+       01  WS-ACTUAL-GRAND-TOTAL       PIC S9(09)V99 VALUE ZERO.
+       01  WS-BALANCE-STATUS           PIC X(14).
+       01  WS-COUNT-LINE.
+           05  WS-CL-LABEL             PIC X(24).
+           05  WS-CL-VALUE             PIC Z(8)9.
+       01  WS-AMOUNT-LINE.
+           05  WS-AL-LABEL             PIC X(24).
+           05  WS-AL-VALUE             PIC -(8)9.99.
+       PROCEDURE               DIVISION.
+       MAIN-SECTION.
+           OPEN INPUT RESULT-FILE.
+           IF WS-RESULT-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLERP: RESULT FILE OPEN FAILED, STATUS="
+                       WS-RESULT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLERP: CONTROL FILE OPEN FAILED, STATUS="
+                       WS-CONTROL-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLERP: REPORT FILE OPEN FAILED, STATUS="
+                       WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           READ CONTROL-FILE
+               AT END
+                   MOVE ZERO TO CTL-RECORD-COUNT CTL-GRAND-TOTAL
+           END-READ.
+           PERFORM READ-RESULT-FILE.
+           PERFORM SUM-RESULT-FILE UNTIL WS-RESULT-EOF.
+           PERFORM DETERMINE-BALANCE-STATUS.
+           PERFORM PRINT-CONTROL-REPORT.
+           CLOSE RESULT-FILE
+                 CONTROL-FILE
+                 REPORT-FILE.
+           GOBACK.
+       SUM-RESULT-FILE.
+           ADD 1           TO WS-ACTUAL-RECORD-COUNT.
+           ADD RS-SUM-DATA TO WS-ACTUAL-GRAND-TOTAL.
+           PERFORM READ-RESULT-FILE.
+       READ-RESULT-FILE.
+           READ RESULT-FILE
+               AT END
+                   MOVE 'Y' TO WS-RESULT-EOF-SWITCH
+           END-READ.
+       DETERMINE-BALANCE-STATUS.
+           IF WS-ACTUAL-RECORD-COUNT = CTL-RECORD-COUNT
+              AND WS-ACTUAL-GRAND-TOTAL = CTL-GRAND-TOTAL
+               MOVE 'BALANCED'     TO WS-BALANCE-STATUS
+           ELSE
+               MOVE 'OUT OF BALANCE' TO WS-BALANCE-STATUS
+           END-IF.
+       PRINT-CONTROL-REPORT.
+           MOVE "SAMPLEBT CONTROL TOTAL REPORT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "ACTUAL RECORD COUNT"     TO WS-CL-LABEL.
+           MOVE WS-ACTUAL-RECORD-COUNT    TO WS-CL-VALUE.
+           MOVE WS-COUNT-LINE             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "CONTROL RECORD COUNT"    TO WS-CL-LABEL.
+           MOVE CTL-RECORD-COUNT          TO WS-CL-VALUE.
+           MOVE WS-COUNT-LINE             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "ACTUAL GRAND TOTAL"      TO WS-AL-LABEL.
+           MOVE WS-ACTUAL-GRAND-TOTAL     TO WS-AL-VALUE.
+           MOVE WS-AMOUNT-LINE            TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "CONTROL GRAND TOTAL"     TO WS-AL-LABEL.
+           MOVE CTL-GRAND-TOTAL           TO WS-AL-VALUE.
+           MOVE WS-AMOUNT-LINE            TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "RUN STATUS: " DELIMITED BY SIZE
+                  WS-BALANCE-STATUS DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
