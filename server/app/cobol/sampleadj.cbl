@@ -0,0 +1,194 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             SAMPLEADJ.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+       DATA                    DIVISION.
+       FILE                    SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITLK.
+       WORKING-STORAGE         SECTION.
+       01  WS-AUDIT-FILE-STATUS      PIC X(02).
+       01  WS-NOT-FOUND-SWITCH       PIC X(01)   VALUE 'N'.
+           88  WS-AUDIT-KEY-NOT-FOUND            VALUE 'Y'.
+       01  WS-LOOKUP-TIMESTAMP       PIC X(21).
+       01  WS-LOOKUP-SEQUENCE-NO     PIC 9(08).
+       01  WS-REASON-CODE            PIC X(04)   VALUE SPACES.
+       01  WS-AUDIT-WRITE-OK-SWITCH  PIC X(01).
+           88  WS-AUDIT-WRITE-OK                 VALUE 'Y'.
+       01  WS-AUDIT-FILE-ERROR-SWITCH PIC X(01)  VALUE 'N'.
+           88  WS-AUDIT-FILE-ERROR               VALUE 'Y'.
+       01  WS-ADJUSTS-SEQUENCE-NO    PIC 9(08).
+      *    Snapshot of the original audit record, taken before the FD
+      *    record area is overwritten to write the adjustment entry.
+      *    Hand-declared with distinct names rather than COPY ... BY
+      *    REPLACING so every reference below stays unambiguous.
+       01  WS-ORIGINAL-AUDIT-RECORD.
+           05  WS-ORIG-TIMESTAMP       PIC X(21).
+           05  WS-ORIG-SEQUENCE-NO     PIC 9(08).
+           05  WS-ORIG-TRANSACTION-ID  PIC X(12).
+           05  WS-ORIG-EFFECTIVE-DATE  PIC 9(08).
+           05  WS-ORIG-OPERATION-CODE  PIC X(01).
+           05  WS-ORIG-DATA1           PIC S9(09)V99.
+           05  WS-ORIG-DATA2           PIC S9(09)V99.
+           05  WS-ORIG-DATA3           PIC S9(09)V99.
+           05  WS-ORIG-SUM-DATA        PIC S9(09)V99.
+       LINKAGE                 SECTION.
+           COPY SAMPLELK.
+       SCREEN SECTION.
+       01  LOOKUP-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE "SAMPLE ADJUSTMENT - LOOKUP".
+           05  LINE 03 COL 01 VALUE "AUDIT TIMESTAMP (21 CHARS): ".
+           05  LINE 03 COL 30 PIC X(21) TO WS-LOOKUP-TIMESTAMP.
+           05  LINE 04 COL 01 VALUE "AUDIT SEQUENCE NUMBER (8) : ".
+           05  LINE 04 COL 30 PIC 9(08) TO WS-LOOKUP-SEQUENCE-NO.
+       01  NOT-FOUND-SCREEN.
+           05  LINE 06 COL 01 VALUE
+               "NO AUDIT RECORD FOUND FOR THAT KEY.".
+       01  ADJUSTMENT-SCREEN.
+           05  LINE 06 COL 01 VALUE "ORIGINAL DATA1: ".
+           05  LINE 06 COL 20 PIC -(9)9.99 FROM WS-ORIG-DATA1.
+           05  LINE 07 COL 01 VALUE "ORIGINAL DATA2: ".
+           05  LINE 07 COL 20 PIC -(9)9.99 FROM WS-ORIG-DATA2.
+           05  LINE 08 COL 01 VALUE "ORIGINAL DATA3: ".
+           05  LINE 08 COL 20 PIC -(9)9.99 FROM WS-ORIG-DATA3.
+           05  LINE 09 COL 01 VALUE "ORIGINAL SUM  : ".
+           05  LINE 09 COL 20 PIC -(9)9.99 FROM WS-ORIG-SUM-DATA.
+           05  LINE 11 COL 01 VALUE "CORRECTED DATA1: ".
+           05  LINE 11 COL 20 PIC S9(09)V99 TO DATA1.
+           05  LINE 12 COL 01 VALUE "CORRECTED DATA2: ".
+           05  LINE 12 COL 20 PIC S9(09)V99 TO DATA2.
+           05  LINE 13 COL 01 VALUE "CORRECTED DATA3: ".
+           05  LINE 13 COL 20 PIC S9(09)V99 TO DATA3.
+           05  LINE 14 COL 01 VALUE "REASON CODE (REQUIRED): ".
+           05  LINE 14 COL 26 PIC X(04) TO WS-REASON-CODE.
+       PROCEDURE               DIVISION
+                               USING  SAMPLE-LINKAGE-RECORD.
+       MAIN-SECTION.
+      *    WORKING-STORAGE persists across CALLs within the same run
+      *    unit (no IS INITIAL PROGRAM), so switches left behind by a
+      *    prior invocation of this program must be reset here rather
+      *    than relying on their VALUE clause, which only applies once
+      *    at program load.
+           MOVE 'N' TO WS-NOT-FOUND-SWITCH.
+           MOVE 'N' TO WS-AUDIT-FILE-ERROR-SWITCH.
+           MOVE SPACES TO WS-REASON-CODE.
+           OPEN I-O AUDIT-FILE.
+      *    Status 05 is a brand-new file being created by this OPEN;
+      *    any other non-zero status is a genuine I-O failure that
+      *    must not be silently ignored just because
+      *    WS-AUDIT-FILE-STATUS is never otherwise tested.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   AND WS-AUDIT-FILE-STATUS NOT = "05"
+               DISPLAY "SAMPLEADJ: AUDIT FILE OPEN FAILED, STATUS="
+                       WS-AUDIT-FILE-STATUS
+               MOVE 'Y' TO WS-AUDIT-FILE-ERROR-SWITCH
+           END-IF.
+           IF WS-AUDIT-FILE-ERROR
+               MOVE 97 TO SAMPLE-RETURN-CODE
+           ELSE
+               PERFORM DISPLAY-LOOKUP-SCREEN
+               PERFORM READ-ORIGINAL-AUDIT-RECORD
+               IF WS-AUDIT-KEY-NOT-FOUND
+                   DISPLAY NOT-FOUND-SCREEN
+                   MOVE 99 TO SAMPLE-RETURN-CODE
+               ELSE
+                   PERFORM ENTER-ADJUSTMENT
+                       UNTIL WS-REASON-CODE NOT = SPACES
+                   PERFORM RECOMPUTE-AND-POST-ADJUSTMENT
+               END-IF
+           END-IF.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+       DISPLAY-LOOKUP-SCREEN.
+           DISPLAY LOOKUP-SCREEN.
+           ACCEPT LOOKUP-SCREEN.
+       READ-ORIGINAL-AUDIT-RECORD.
+           MOVE WS-LOOKUP-TIMESTAMP   TO AUDIT-TIMESTAMP.
+           MOVE WS-LOOKUP-SEQUENCE-NO TO AUDIT-SEQUENCE-NO.
+           READ AUDIT-FILE
+               INVALID KEY
+                   MOVE 'Y' TO WS-NOT-FOUND-SWITCH
+           END-READ.
+      *    A non-zero, non-invalid-key status here is a genuine I-O
+      *    failure (not simply "key not found"); treat it the same as
+      *    not-found since there is no corrected record to act on, but
+      *    surface it distinctly on the job log for operations.
+           IF NOT WS-AUDIT-KEY-NOT-FOUND
+                   AND WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "SAMPLEADJ: AUDIT FILE READ ERROR, STATUS="
+                       WS-AUDIT-FILE-STATUS
+               MOVE 'Y' TO WS-NOT-FOUND-SWITCH
+           END-IF.
+           IF NOT WS-AUDIT-KEY-NOT-FOUND
+               MOVE AUDIT-TIMESTAMP      TO WS-ORIG-TIMESTAMP
+               MOVE AUDIT-SEQUENCE-NO    TO WS-ORIG-SEQUENCE-NO
+               MOVE AUDIT-TRANSACTION-ID TO WS-ORIG-TRANSACTION-ID
+               MOVE AUDIT-EFFECTIVE-DATE TO WS-ORIG-EFFECTIVE-DATE
+               MOVE AUDIT-OPERATION-CODE TO WS-ORIG-OPERATION-CODE
+               MOVE AUDIT-DATA1          TO WS-ORIG-DATA1
+               MOVE AUDIT-DATA2          TO WS-ORIG-DATA2
+               MOVE AUDIT-DATA3          TO WS-ORIG-DATA3
+               MOVE AUDIT-SUM-DATA       TO WS-ORIG-SUM-DATA
+           END-IF.
+       ENTER-ADJUSTMENT.
+           DISPLAY ADJUSTMENT-SCREEN.
+           ACCEPT ADJUSTMENT-SCREEN.
+       RECOMPUTE-AND-POST-ADJUSTMENT.
+           MOVE WS-ORIG-OPERATION-CODE TO OPERATION-CODE.
+           MOVE WS-ORIG-TRANSACTION-ID TO TRANSACTION-ID.
+           MOVE WS-ORIG-EFFECTIVE-DATE TO EFFECTIVE-DATE.
+           MOVE ZERO TO SUM-DATA.
+      *    AUDIT-FILE is already open I-O in this run unit (MAIN-
+      *    SECTION) and this paragraph writes the adjustment's own
+      *    audit record below, so sample must neither reopen the file
+      *    nor append its usual 'O' entry for this recompute.
+           MOVE 'Y' TO SKIP-AUDIT-SWITCH.
+           CALL "sample" USING SAMPLE-LINKAGE-RECORD.
+           MOVE WS-LOOKUP-TIMESTAMP    TO AUDIT-ADJUSTS-TIMESTAMP.
+           MOVE WS-LOOKUP-SEQUENCE-NO  TO AUDIT-ADJUSTS-SEQUENCE-NO.
+           MOVE CALLER-SESSION-ID      TO AUDIT-CALLER-SESSION-ID.
+           MOVE TRANSACTION-ID         TO AUDIT-TRANSACTION-ID.
+           MOVE EFFECTIVE-DATE         TO AUDIT-EFFECTIVE-DATE.
+           MOVE OPERATION-CODE         TO AUDIT-OPERATION-CODE.
+           MOVE DATA1                  TO AUDIT-DATA1.
+           MOVE DATA2                  TO AUDIT-DATA2.
+           MOVE DATA3                  TO AUDIT-DATA3.
+           MOVE SUM-DATA               TO AUDIT-SUM-DATA.
+           MOVE SAMPLE-RETURN-CODE     TO AUDIT-RETURN-CODE.
+           MOVE 'A'                    TO AUDIT-ENTRY-TYPE.
+           MOVE WS-REASON-CODE         TO AUDIT-REASON-CODE.
+      *    Same duplicate-key exposure as sample.cbl's own audit write
+      *    (AUDIT-KEY is timestamp+sequence): retry under the next
+      *    sequence number instead of leaving an unhandled I-O error.
+           MOVE WS-ORIG-SEQUENCE-NO TO WS-ADJUSTS-SEQUENCE-NO.
+           MOVE 'N' TO WS-AUDIT-WRITE-OK-SWITCH.
+      *    Any OTHER (non-key) write error is fatal to this adjustment
+      *    attempt -- stop retrying instead of looping forever against
+      *    a permanent I-O failure.
+           PERFORM UNTIL WS-AUDIT-WRITE-OK
+               ADD 1 TO WS-ADJUSTS-SEQUENCE-NO
+               MOVE FUNCTION CURRENT-DATE  TO AUDIT-TIMESTAMP
+               MOVE WS-ADJUSTS-SEQUENCE-NO TO AUDIT-SEQUENCE-NO
+               WRITE AUDIT-RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-AUDIT-WRITE-OK-SWITCH
+               END-WRITE
+               IF NOT WS-AUDIT-WRITE-OK
+                       AND WS-AUDIT-FILE-STATUS NOT = "00"
+                       AND WS-AUDIT-FILE-STATUS(1:1) NOT = "2"
+                   DISPLAY "SAMPLEADJ: AUDIT FILE WRITE ERROR, STATUS="
+                           WS-AUDIT-FILE-STATUS
+                   MOVE 97 TO SAMPLE-RETURN-CODE
+                   MOVE 'Y' TO WS-AUDIT-WRITE-OK-SWITCH
+               END-IF
+           END-PERFORM.
